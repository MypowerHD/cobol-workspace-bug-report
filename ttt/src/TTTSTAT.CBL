@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TTTSTAT.
+      *****************************************************************
+      * Ermittelt den Spielstatus (Sieg/Unentschieden/Laufend) fuer
+      * die zuletzt gesetzte Position eines TIC TACT TOE Spielfeldes.
+      * Aus TTTM ausgelagert, damit die Gewinnpruefung unabhaengig
+      * vom Hauptprogramm (z.B. aus BASEM) getestet werden kann.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Laufvariable fuer die Zeilen-/Spalten-/Diagonalpruefung
+       01 IX-PRUEF PIC 9.
+       01 SPALTE-PRUEF PIC 9.
+       01 TREFFER-ZAEHLER PIC 9(02).
+       01 ZELLEN-OFFSET PIC 9(02).
+      * Schalter: wurde bereits eine Gewinnlinie gefunden
+       01 SIEG-GEFUNDEN PIC X VALUE 'N'.
+         88 IST-SIEG-GEFUNDEN VALUE 'J' WHEN SET TO FALSE 'N'.
+       LINKAGE SECTION.
+      * Spielfeld flach abgelegt, zeilenweise, maximal 5x5 Felder
+       01 LK-BRETTGROESSE PIC 9.
+       01 LK-SPIELFELD PIC X(25).
+       01 LK-AKTIVER-SPIELER PIC X.
+       01 LK-EINGABE-X PIC 9.
+       01 LK-EINGABE-Y PIC 9.
+       01 LK-ZUG PIC 9(02).
+       01 LK-MAX-ZUEGE PIC 9(02).
+       01 LK-ERGEBNIS PIC X(01).
+         88 LK-ERG-SIEG VALUE 'S'.
+         88 LK-ERG-UNENTSCHIEDEN VALUE 'U'.
+         88 LK-ERG-LAUFEND VALUE 'L'.
+       PROCEDURE DIVISION USING LK-BRETTGROESSE LK-SPIELFELD
+               LK-AKTIVER-SPIELER LK-EINGABE-X LK-EINGABE-Y
+               LK-ZUG LK-MAX-ZUEGE LK-ERGEBNIS.
+
+      *-----------------------------------------------------------------
+      * Hauptablauf: waagerechte, senkrechte und beide Diagonalen
+      * durch den zuletzt gesetzten Zug pruefen.
+       PRUEFE-GEWINNLINIEN SECTION.
+           SET IST-SIEG-GEFUNDEN TO FALSE
+
+           PERFORM PRUEFE-ZEILE
+           IF NOT IST-SIEG-GEFUNDEN
+             PERFORM PRUEFE-SPALTE
+           END-IF
+           IF NOT IST-SIEG-GEFUNDEN
+             PERFORM PRUEFE-DIAGONALE
+           END-IF
+           IF NOT IST-SIEG-GEFUNDEN
+             PERFORM PRUEFE-GEGENDIAGONALE
+           END-IF
+
+           EVALUATE TRUE
+             WHEN IST-SIEG-GEFUNDEN
+               SET LK-ERG-SIEG TO TRUE
+             WHEN LK-ZUG = LK-MAX-ZUEGE
+               SET LK-ERG-UNENTSCHIEDEN TO TRUE
+             WHEN OTHER
+               SET LK-ERG-LAUFEND TO TRUE
+           END-EVALUATE
+
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * Zeile des letzten Zuges (LK-EINGABE-Y) pruefen
+       PRUEFE-ZEILE SECTION.
+           MOVE 0 TO TREFFER-ZAEHLER
+           PERFORM VARYING SPALTE-PRUEF FROM 1 BY 1
+                   UNTIL SPALTE-PRUEF > LK-BRETTGROESSE
+             COMPUTE ZELLEN-OFFSET =
+                 (LK-EINGABE-Y - 1) * LK-BRETTGROESSE + SPALTE-PRUEF
+             IF LK-SPIELFELD(ZELLEN-OFFSET:1) = LK-AKTIVER-SPIELER
+               ADD 1 TO TREFFER-ZAEHLER
+             END-IF
+           END-PERFORM
+           IF TREFFER-ZAEHLER = LK-BRETTGROESSE
+             SET IST-SIEG-GEFUNDEN TO TRUE
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Spalte des letzten Zuges (LK-EINGABE-X) pruefen
+       PRUEFE-SPALTE SECTION.
+           MOVE 0 TO TREFFER-ZAEHLER
+           PERFORM VARYING IX-PRUEF FROM 1 BY 1
+                   UNTIL IX-PRUEF > LK-BRETTGROESSE
+             COMPUTE ZELLEN-OFFSET =
+                 (IX-PRUEF - 1) * LK-BRETTGROESSE + LK-EINGABE-X
+             IF LK-SPIELFELD(ZELLEN-OFFSET:1) = LK-AKTIVER-SPIELER
+               ADD 1 TO TREFFER-ZAEHLER
+             END-IF
+           END-PERFORM
+           IF TREFFER-ZAEHLER = LK-BRETTGROESSE
+             SET IST-SIEG-GEFUNDEN TO TRUE
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Hauptdiagonale (links oben nach rechts unten) pruefen,
+      * nur wenn der letzte Zug ueberhaupt darauf liegt
+       PRUEFE-DIAGONALE SECTION.
+           IF LK-EINGABE-X = LK-EINGABE-Y
+             MOVE 0 TO TREFFER-ZAEHLER
+             PERFORM VARYING IX-PRUEF FROM 1 BY 1
+                     UNTIL IX-PRUEF > LK-BRETTGROESSE
+               COMPUTE ZELLEN-OFFSET =
+                   (IX-PRUEF - 1) * LK-BRETTGROESSE + IX-PRUEF
+               IF LK-SPIELFELD(ZELLEN-OFFSET:1) = LK-AKTIVER-SPIELER
+                 ADD 1 TO TREFFER-ZAEHLER
+               END-IF
+             END-PERFORM
+             IF TREFFER-ZAEHLER = LK-BRETTGROESSE
+               SET IST-SIEG-GEFUNDEN TO TRUE
+             END-IF
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Gegendiagonale (rechts oben nach links unten) pruefen,
+      * nur wenn der letzte Zug ueberhaupt darauf liegt
+       PRUEFE-GEGENDIAGONALE SECTION.
+           IF LK-EINGABE-X + LK-EINGABE-Y = LK-BRETTGROESSE + 1
+             MOVE 0 TO TREFFER-ZAEHLER
+             PERFORM VARYING IX-PRUEF FROM 1 BY 1
+                     UNTIL IX-PRUEF > LK-BRETTGROESSE
+               COMPUTE ZELLEN-OFFSET = (IX-PRUEF - 1) * LK-BRETTGROESSE
+                   + (LK-BRETTGROESSE + 1 - IX-PRUEF)
+               IF LK-SPIELFELD(ZELLEN-OFFSET:1) = LK-AKTIVER-SPIELER
+                 ADD 1 TO TREFFER-ZAEHLER
+               END-IF
+             END-PERFORM
+             IF TREFFER-ZAEHLER = LK-BRETTGROESSE
+               SET IST-SIEG-GEFUNDEN TO TRUE
+             END-IF
+           END-IF
+           EXIT.
