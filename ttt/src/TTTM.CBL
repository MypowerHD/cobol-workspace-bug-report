@@ -2,16 +2,56 @@
        PROGRAM-ID.  TTTM.
       *****************************************************************
       * Implementation des TIC TACT TOE Spiels.
-      *****************************************************************       
+      *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * Sieg/Unentschieden-Historie, ein Satz pro abgeschlossenem Spiel
+           SELECT ERGEBNIS-DATEI ASSIGN TO 'ERGEBNIS'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS ERG-SCHLUESSEL
+             FILE STATUS IS ERG-DATEI-STATUS.
+      * Zug-fuer-Zug Protokoll, um ein Spiel im Streitfall nachzuvollziehen
+           SELECT PROTOKOLL-DATEI ASSIGN TO 'PROTOKOLL'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS PROT-DATEI-STATUS.
+      * Spielstand fuer den Wiederanlauf eines unterbrochenen Spiels
+           SELECT SPIELSTAND-DATEI ASSIGN TO 'SPIELSTAND'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS STAND-SPIEL-ID
+             FILE STATUS IS STAND-DATEI-STATUS.
+      * Voraufgezeichnete Zuege fuer den unbeaufsichtigten Batchbetrieb
+           SELECT ZUEGE-DATEI ASSIGN TO 'ZUEGE'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS ZUEGE-DATEI-STATUS.
+      * Ausdruck des Endergebnisses fuer den Berichtsdrucker
+           SELECT DRUCK-DATEI ASSIGN TO 'DRUCK'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS DRUCK-DATEI-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ERGEBNIS-DATEI.
+           COPY TTTERGW.
+       FD  PROTOKOLL-DATEI.
+           COPY TTTPROT.
+       FD  SPIELSTAND-DATEI.
+           COPY TTTSTND.
+       FD  ZUEGE-DATEI.
+           COPY TTTZUG.
+       FD  DRUCK-DATEI.
+           COPY TTTDRUK.
        WORKING-STORAGE SECTION.
-      * 3x3 Matrix des Spielfeldes
+      * Groesse des Spielfeldes, am INIT waehlbar (3x3/4x4/5x5)
+       01 BRETTGROESSE PIC 9 VALUE 3.
+         88 BRETTGROESSE-GUELTIG VALUES 3 4 5.
+      * Anzahl der Zuege, bei der das Feld voll ist (Unentschieden)
+       01 MAX-ZUEGE PIC 9(02).
+      * 3x3 bis 5x5 Matrix des Spielfeldes
        01 SPIELFELD.
-         02 Y-SPALTE OCCURS 3 TIMES.
-           03 X-SPALTE OCCURS 3 TIMES.
+         02 Y-SPALTE OCCURS 3 TO 5 TIMES DEPENDING ON BRETTGROESSE.
+           03 X-SPALTE OCCURS 3 TO 5 TIMES DEPENDING ON BRETTGROESSE.
              04 FELD PIC X.
       * Welches Spieler am Zug ist
        01 AKTIVER-SPIELER PIC X.
@@ -23,108 +63,476 @@
          88 STATUS-LAUFEND VALUE 'Laufend'.
          88 STATUS-SIEG VALUE 'Sieg'.
          88 STATUS-UNENTSCHIEDEN VALUE 'Unentschieden'.
+         88 STATUS-ABGEBROCHEN VALUE 'Abgebrochen'.
          88 STATUS-FEHLER-EINGABE
             VALUE 'FEHLER: Ungültige Eingabe'.
+      * Genaue Ursache einer fehlerhaften Eingabe, fuer die Meldung
+      * an den Bediener (Trainingszwecke); einzige Quelle fuer den
+      * Meldungstext, damit Pruefung und Meldung nicht auseinanderlaufen
+       01 EINGABE-FEHLER-ART PIC X(60).
+      * Ergebnis der Gewinnpruefung aus TTTSTAT
+       01 SPIELSTATUS-ERGEBNIS PIC X(01).
+         88 SPS-SIEG VALUE 'S'.
+         88 SPS-UNENTSCHIEDEN VALUE 'U'.
+         88 SPS-LAUFEND VALUE 'L'.
       * Eingabe des Spieler
        01 EINGABE.
          02 EINGABE-X PIC 9.
          02 FILLER PIC X.
          02 EINGABE-Y PIC 9.
-      * Nummer des Zuges
-       01 ZUG PIC 9.
+      * Nummer des Zuges: wird sofort nach Annahme eines Zuges auf
+      * den naechsten Zug weitergezaehlt (siehe PRUEFE-LESE-EINGABE)
+       01 ZUG PIC 9(02).
+      * Tatsaechliche Anzahl bisher gespielter (bereits belegter)
+      * Zuege, fuer die Gewinn-/Unentschieden-Pruefung in TTTSTAT und
+      * die Anzeige auf Ergebnis-/Druck-Satz; ZUG selbst ist zu diesem
+      * Zeitpunkt schon um 1 weitergezaehlt.
+       01 GESPIELTE-ZUEGE PIC 9(02).
+      * Zaehlt die Versuche in SCHREIBE-ERGEBNIS-SATZ-NEUER-SCHLUESSEL;
+      * unabhaengig von ERG-SEQ, weil ERG-SEQ selbst (PIC 9(02)) bei
+      * einem ADD ueber 99 hinaus stillschweigend auf 00 umspringt und
+      * damit als Abbruchbedingung fuer die Schleife ungeeignet ist.
+       01 ERG-VERSUCH PIC 9(03).
       * Indices
        01 IX.
          02 IX-Y PIC 9.
+         02 IX-X PIC 9.
+      * Betriebsarten: Computergegner, Eingabequelle, Spielstand
+       01 STEUERUNG.
+         02 COMPUTER-GEGNER-KZ PIC X VALUE 'N'.
+           88 COMPUTER-GEGNER-AKTIV VALUE 'J'.
+         02 EINGABE-QUELLE-KZ PIC X VALUE 'T'.
+           88 EINGABE-VOM-TERMINAL VALUE 'T'.
+           88 EINGABE-AUS-DATEI VALUE 'D'.
+         02 DATEI-ENDE-KZ PIC X VALUE 'N'.
+           88 DATEI-ENDE-ERREICHT VALUE 'J'.
+       01 BEDIENER-ANTWORT PIC X.
+       01 SPIEL-ID PIC X(10) VALUE SPACES.
+      * Dateistatus der einzelnen Dateien
+       01 ERG-DATEI-STATUS PIC XX.
+         88 ERG-DATEI-OK VALUE '00'.
+       01 PROT-DATEI-STATUS PIC XX.
+         88 PROT-DATEI-OK VALUE '00'.
+       01 STAND-DATEI-STATUS PIC XX.
+         88 STAND-DATEI-OK VALUE '00'.
+       01 ZUEGE-DATEI-STATUS PIC XX.
+         88 ZUEGE-DATEI-OK VALUE '00'.
+       01 DRUCK-DATEI-STATUS PIC XX.
+         88 DRUCK-DATEI-OK VALUE '00'.
        PROCEDURE DIVISION.
            PERFORM INIT
-           
+
            PERFORM UNTIL NOT STATUS-LAUFEND
              PERFORM DISPLAY-SPIELFELD
              DISPLAY AKTIVER-SPIELER ' ist am Zug.'
                ' Bitte 2 mit einem Zeichen getrennte Zahlen eingeben'
-             PERFORM WITH TEST AFTER UNTIL STATUS-LAUFEND
-               ACCEPT EINGABE
+             PERFORM WITH TEST AFTER
+                 UNTIL STATUS-LAUFEND OR DATEI-ENDE-ERREICHT
                PERFORM PRUEFE-LESE-EINGABE
              END-PERFORM
-             PERFORM PRUEFE-SPIELSTATUS
+             IF DATEI-ENDE-ERREICHT
+               DISPLAY 'Keine weiteren Zuege in der Zuege-Datei.'
+                 ' Spiel wird abgebrochen.'
+               SET STATUS-ABGEBROCHEN TO TRUE
+             ELSE
+               PERFORM PRUEFE-SPIELSTATUS
+             END-IF
            END-PERFORM
 
+           PERFORM BEENDE-PROGRAMM
            STOP RUN.
 
-      *-----------------------------------------------------------------   
-      * Programminitialisierung     
+      *-----------------------------------------------------------------
+      * Programminitialisierung
        INIT SECTION.
-           MOVE SPACE TO SPIELFELD
-           SET AKTIVER-SPIELER-X TO TRUE
-           SET STATUS-LAUFEND TO TRUE
            MOVE SPACE TO EINGABE
            MOVE 1 TO ZUG
+
+           DISPLAY 'Spielfeldgroesse (3, 4 oder 5)? ' WITH NO ADVANCING
+           ACCEPT BRETTGROESSE
+           IF NOT BRETTGROESSE-GUELTIG
+             MOVE 3 TO BRETTGROESSE
+           END-IF
+           COMPUTE MAX-ZUEGE = BRETTGROESSE * BRETTGROESSE
+
+           DISPLAY 'Computergegner fuer O (J/N)? ' WITH NO ADVANCING
+           ACCEPT BEDIENER-ANTWORT
+           IF BEDIENER-ANTWORT = 'J' OR BEDIENER-ANTWORT = 'j'
+             SET COMPUTER-GEGNER-AKTIV TO TRUE
+           END-IF
+
+           DISPLAY 'Zuege aus Datei statt vom Terminal lesen (J/N)? '
+             WITH NO ADVANCING
+           ACCEPT BEDIENER-ANTWORT
+           IF BEDIENER-ANTWORT = 'J' OR BEDIENER-ANTWORT = 'j'
+             SET EINGABE-AUS-DATEI TO TRUE
+             OPEN INPUT ZUEGE-DATEI
+           END-IF
+
+           DISPLAY 'Spiel-Kennung fuer den Spielstand? '
+             WITH NO ADVANCING
+           ACCEPT SPIEL-ID
+
+           PERFORM OEFFNE-SPIELSTAND-DATEI
+
+           DISPLAY 'Gespeicherten Spielstand fortsetzen (J/N)? '
+             WITH NO ADVANCING
+           ACCEPT BEDIENER-ANTWORT
+           IF BEDIENER-ANTWORT = 'J' OR BEDIENER-ANTWORT = 'j'
+             PERFORM LADE-SPIELSTAND
+           ELSE
+             MOVE SPACE TO SPIELFELD
+             SET AKTIVER-SPIELER-X TO TRUE
+             SET STATUS-LAUFEND TO TRUE
+           END-IF
+
+           PERFORM OEFFNE-ERGEBNIS-DATEI
+           PERFORM OEFFNE-PROTOKOLL-DATEI
+           PERFORM OEFFNE-DRUCK-DATEI
+
+      * Ist die Zuege-Datei fuer den Batchbetrieb angefordert, aber
+      * nicht oeffenbar (fehlt, falscher Name, noch nicht bereitgestellt),
+      * wird das Spiel sauber abgebrochen statt auf einer leeren Datei
+      * endlos auf Eingaben zu warten.
+           IF EINGABE-AUS-DATEI AND NOT ZUEGE-DATEI-OK
+             DISPLAY 'Zuege-Datei konnte nicht geoeffnet werden'
+               ' (Status ' ZUEGE-DATEI-STATUS '). Spiel wird'
+               ' abgebrochen.'
+             SET STATUS-ABGEBROCHEN TO TRUE
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Oeffnet die indizierte Ergebnis-Historie; legt sie beim
+      * allerersten Aufruf an, falls sie noch nicht existiert.
+       OEFFNE-ERGEBNIS-DATEI SECTION.
+           OPEN I-O ERGEBNIS-DATEI
+           IF NOT ERG-DATEI-OK
+             OPEN OUTPUT ERGEBNIS-DATEI
+             CLOSE ERGEBNIS-DATEI
+             OPEN I-O ERGEBNIS-DATEI
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Oeffnet die indizierte Spielstand-Datei; legt sie beim
+      * allerersten Aufruf an, falls sie noch nicht existiert.
+       OEFFNE-SPIELSTAND-DATEI SECTION.
+           OPEN I-O SPIELSTAND-DATEI
+           IF NOT STAND-DATEI-OK
+             OPEN OUTPUT SPIELSTAND-DATEI
+             CLOSE SPIELSTAND-DATEI
+             OPEN I-O SPIELSTAND-DATEI
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Oeffnet das Zug-Protokoll zum Anhaengen; legt es beim
+      * allerersten Aufruf an, falls es noch nicht existiert (OPEN
+      * EXTEND einer fehlenden Datei legt sie nicht automatisch an).
+       OEFFNE-PROTOKOLL-DATEI SECTION.
+           OPEN EXTEND PROTOKOLL-DATEI
+           IF NOT PROT-DATEI-OK
+             OPEN OUTPUT PROTOKOLL-DATEI
+             CLOSE PROTOKOLL-DATEI
+             OPEN EXTEND PROTOKOLL-DATEI
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Oeffnet die Druckausgabe zum Anhaengen; legt sie beim
+      * allerersten Aufruf an, falls sie noch nicht existiert (OPEN
+      * EXTEND einer fehlenden Datei legt sie nicht automatisch an).
+       OEFFNE-DRUCK-DATEI SECTION.
+           OPEN EXTEND DRUCK-DATEI
+           IF NOT DRUCK-DATEI-OK
+             OPEN OUTPUT DRUCK-DATEI
+             CLOSE DRUCK-DATEI
+             OPEN EXTEND DRUCK-DATEI
+           END-IF
            EXIT.
-      
+
       *-----------------------------------------------------------------
-      * Displayed das Spielfeld
+      * Laedt einen zuvor gesicherten Spielstand ueber SPIEL-ID.
+      * Ist keiner vorhanden, wird ein neues Spiel begonnen.
+       LADE-SPIELSTAND SECTION.
+           MOVE SPIEL-ID TO STAND-SPIEL-ID
+           READ SPIELSTAND-DATEI
+             KEY IS STAND-SPIEL-ID
+             INVALID KEY
+               DISPLAY 'Kein Spielstand zu ' SPIEL-ID
+                 ' gefunden. Neues Spiel wird gestartet.'
+               MOVE SPACE TO SPIELFELD
+               SET AKTIVER-SPIELER-X TO TRUE
+               SET STATUS-LAUFEND TO TRUE
+             NOT INVALID KEY
+               MOVE STAND-BRETTGROESSE TO BRETTGROESSE
+               COMPUTE MAX-ZUEGE = BRETTGROESSE * BRETTGROESSE
+               MOVE STAND-AKTIVER-SPIELER TO AKTIVER-SPIELER
+               MOVE STAND-ZUG TO ZUG
+               MOVE STAND-SPIEL-STATUS TO SPIEL-STATUS
+               MOVE STAND-SPIELFELD TO SPIELFELD
+           END-READ
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Sichert den aktuellen Spielstand unter SPIEL-ID, damit ein
+      * unterbrochenes Spiel spaeter fortgesetzt werden kann.
+       SICHERE-SPIELSTAND SECTION.
+           MOVE SPIEL-ID TO STAND-SPIEL-ID
+           MOVE BRETTGROESSE TO STAND-BRETTGROESSE
+           MOVE AKTIVER-SPIELER TO STAND-AKTIVER-SPIELER
+           MOVE ZUG TO STAND-ZUG
+           MOVE SPIEL-STATUS TO STAND-SPIEL-STATUS
+           MOVE SPIELFELD TO STAND-SPIELFELD
+           REWRITE SPIELSTAND-SATZ
+             INVALID KEY
+               WRITE SPIELSTAND-SATZ
+           END-REWRITE
+           IF NOT STAND-DATEI-OK
+             DISPLAY 'Fehler beim Schreiben des Spielstandes'
+               ' (Status ' STAND-DATEI-STATUS ').'
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Displayed das Spielfeld. Die Zeile wird aus den einzelnen
+      * FELD-Elementen aufgebaut statt ueber Y-SPALTE(IX-Y): unter
+      * GnuCOBOL wird der Zeilenversatz der Gruppe OCCURS...DEPENDING
+      * ueber die maximale Tabellengroesse (5) statt ueber die
+      * tatsaechliche BRETTGROESSE berechnet, was die Anzeige bei 3x3
+      * und 4x4 verschieben wuerde.
         DISPLAY-SPIELFELD SECTION.
-           DISPLAY '+X123'
-           DISPLAY 'Y+---'
-           PERFORM VARYING IX-Y FROM 1 BY 1 UNTIl IX-Y > 3
-             DISPLAY IX-Y '|' Y-SPALTE(IX-Y)
+           DISPLAY '+X' WITH NO ADVANCING
+           PERFORM VARYING IX-X FROM 1 BY 1 UNTIL IX-X > BRETTGROESSE
+             DISPLAY IX-X WITH NO ADVANCING
+           END-PERFORM
+           DISPLAY SPACE
+           DISPLAY 'Y+' WITH NO ADVANCING
+           PERFORM VARYING IX-X FROM 1 BY 1 UNTIL IX-X > BRETTGROESSE
+             DISPLAY '-' WITH NO ADVANCING
+           END-PERFORM
+           DISPLAY SPACE
+           PERFORM VARYING IX-Y FROM 1 BY 1 UNTIl IX-Y > BRETTGROESSE
+             DISPLAY IX-Y '|' WITH NO ADVANCING
+             PERFORM VARYING IX-X FROM 1 BY 1 UNTIL IX-X > BRETTGROESSE
+               DISPLAY FELD(IX-Y,IX-X) WITH NO ADVANCING
+             END-PERFORM
+             DISPLAY SPACE
            END-PERFORM
            EXIT.
       *-----------------------------------------------------------------
-      * Prueft ob die Eingabe gültig ist 
-      * und liest sie in diesem Fall ein.   
-       PRUEFE-LESE-EINGABE SECTION.
+      * Ermittelt die naechste Eingabe aus der passenden Quelle:
+      * Computergegner, Zuege-Datei oder Terminal.
+       ERMITTLE-EINGABE SECTION.
            EVALUATE TRUE
-             WHEN EINGABE-X IS NOT NUMERIC
-             WHEN EINGABE-Y IS NOT NUMERIC
-             WHEN EINGABE-X > 3
-             WHEN EINGABE-Y > 3
-             WHEN FELD(EINGABE-Y,EINGABE-X) NOT = SPACE
-               SET STATUS-FEHLER-EINGABE TO TRUE
-               DISPLAY 'Fehlerhafte Eingabe. Bitte neu eingeben. '
+             WHEN COMPUTER-GEGNER-AKTIV AND AKTIVER-SPIELER-O
+               PERFORM ERMITTLE-COMPUTERZUG
+             WHEN EINGABE-AUS-DATEI
+               PERFORM LIES-ZUG-AUS-DATEI
              WHEN OTHER
-      *        Gültige Eingabe
-               MOVE AKTIVER-SPIELER TO FELD (EINGABE-Y,EINGABE-X)
-               SET STATUS-LAUFEND TO TRUE
-               ADD 1 TO ZUG
-           END-EVALUATE   
+               ACCEPT EINGABE
+           END-EVALUATE
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Waehlt fuer den Computergegner das erste freie Feld aus,
+      * damit ein einzelner Bediener ein Spiel allein durchfuehren kann.
+       ERMITTLE-COMPUTERZUG SECTION.
+           MOVE 0 TO EINGABE-X
+           MOVE 0 TO EINGABE-Y
+           PERFORM VARYING IX-Y FROM 1 BY 1
+               UNTIL IX-Y > BRETTGROESSE OR EINGABE-X NOT = 0
+             PERFORM VARYING IX-X FROM 1 BY 1
+                 UNTIL IX-X > BRETTGROESSE OR EINGABE-X NOT = 0
+               IF FELD(IX-Y,IX-X) = SPACE
+                 MOVE IX-X TO EINGABE-X
+                 MOVE IX-Y TO EINGABE-Y
+               END-IF
+             END-PERFORM
+           END-PERFORM
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Liest den naechsten Zug aus der Zuege-Datei fuer den
+      * unbeaufsichtigten Batchbetrieb.
+       LIES-ZUG-AUS-DATEI SECTION.
+           READ ZUEGE-DATEI
+             AT END
+               SET DATEI-ENDE-ERREICHT TO TRUE
+             NOT AT END
+               MOVE ZUG-EINGABE-X TO EINGABE-X
+               MOVE ZUG-EINGABE-Y TO EINGABE-Y
+           END-READ
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Prueft ob die Eingabe gültig ist
+      * und liest sie in diesem Fall ein.
+       PRUEFE-LESE-EINGABE SECTION.
+           PERFORM ERMITTLE-EINGABE
+
+           IF NOT DATEI-ENDE-ERREICHT
+             EVALUATE TRUE
+               WHEN EINGABE-X IS NOT NUMERIC
+                 MOVE 'Fehlerhafte Eingabe: X ist keine Zahl.'
+                   TO EINGABE-FEHLER-ART
+                 SET STATUS-FEHLER-EINGABE TO TRUE
+               WHEN EINGABE-Y IS NOT NUMERIC
+                 MOVE 'Fehlerhafte Eingabe: Y ist keine Zahl.'
+                   TO EINGABE-FEHLER-ART
+                 SET STATUS-FEHLER-EINGABE TO TRUE
+               WHEN EINGABE-X < 1 OR EINGABE-X > BRETTGROESSE
+                 STRING 'Fehlerhafte Eingabe: X liegt ausserhalb'
+                   ' des Feldes (1-' BRETTGROESSE ').'
+                   DELIMITED BY SIZE INTO EINGABE-FEHLER-ART
+                 SET STATUS-FEHLER-EINGABE TO TRUE
+               WHEN EINGABE-Y < 1 OR EINGABE-Y > BRETTGROESSE
+                 STRING 'Fehlerhafte Eingabe: Y liegt ausserhalb'
+                   ' des Feldes (1-' BRETTGROESSE ').'
+                   DELIMITED BY SIZE INTO EINGABE-FEHLER-ART
+                 SET STATUS-FEHLER-EINGABE TO TRUE
+               WHEN FELD(EINGABE-Y,EINGABE-X) NOT = SPACE
+                 MOVE 'Fehlerhafte Eingabe: Feld ist bereits belegt.'
+                   TO EINGABE-FEHLER-ART
+                 SET STATUS-FEHLER-EINGABE TO TRUE
+               WHEN OTHER
+      *          Gültige Eingabe
+                 MOVE AKTIVER-SPIELER TO FELD (EINGABE-Y,EINGABE-X)
+                 SET STATUS-LAUFEND TO TRUE
+                 PERFORM SCHREIBE-PROTOKOLL-SATZ
+                 ADD 1 TO ZUG
+             END-EVALUATE
+             IF STATUS-FEHLER-EINGABE
+               DISPLAY FUNCTION TRIM(EINGABE-FEHLER-ART)
+                 ' Bitte neu eingeben.'
+             END-IF
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Haengt den angenommenen Zug an das Zug-Protokoll an
+       SCHREIBE-PROTOKOLL-SATZ SECTION.
+           MOVE ZUG TO PROT-ZUG
+           MOVE AKTIVER-SPIELER TO PROT-SPIELER
+           MOVE EINGABE-X TO PROT-EINGABE-X
+           MOVE EINGABE-Y TO PROT-EINGABE-Y
+           WRITE PROTOKOLL-SATZ
+           IF NOT PROT-DATEI-OK
+             DISPLAY 'Fehler beim Schreiben des Protokoll-Satzes'
+               ' (Status ' PROT-DATEI-STATUS ').'
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Schreibt den Spielausgang in die Ergebnis-Historie. Der
+      * Schluessel aus Datum/Uhrzeit/Zug ist nur bis auf die Sekunde
+      * eindeutig; ERG-SEQ wird im seltenen Kollisionsfall
+      * (Computergegner, Batchbetrieb) hochgezaehlt, bis ein freier
+      * Schluessel gefunden ist, statt den Satz zu verwerfen.
+       SCHREIBE-ERGEBNIS-SATZ SECTION.
+           ACCEPT ERG-DATUM FROM DATE YYYYMMDD
+           ACCEPT ERG-UHRZEIT FROM TIME
+           MOVE GESPIELTE-ZUEGE TO ERG-ZUG
+           MOVE 0 TO ERG-SEQ
+           MOVE AKTIVER-SPIELER TO ERG-SPIELER
+           IF STATUS-SIEG
+             SET ERG-IST-SIEG TO TRUE
+           ELSE
+             SET ERG-IST-UNENTSCHIEDEN TO TRUE
+           END-IF
+           WRITE ERGEBNIS-SATZ
+             INVALID KEY
+               PERFORM SCHREIBE-ERGEBNIS-SATZ-NEUER-SCHLUESSEL
+           END-WRITE
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Wird nur bei Schluesselkollision aus SCHREIBE-ERGEBNIS-SATZ
+      * angesprungen: ERG-SEQ hochzaehlen und erneut versuchen. Die
+      * Schleife zaehlt die Versuche separat in ERG-VERSUCH mit, weil
+      * ERG-SEQ bei 99 stillschweigend auf 00 umspringt und "ERG-SEQ >
+      * 99" damit nie eintreten wuerde - ohne ERG-VERSUCH liefe die
+      * Schleife bei 100 belegten Schluesseln unendlich weiter, statt
+      * unten den Fehler zu melden.
+       SCHREIBE-ERGEBNIS-SATZ-NEUER-SCHLUESSEL SECTION.
+           MOVE 0 TO ERG-VERSUCH
+           PERFORM WITH TEST BEFORE UNTIL ERG-DATEI-OK
+               OR ERG-VERSUCH > 99
+             ADD 1 TO ERG-SEQ
+             ADD 1 TO ERG-VERSUCH
+             WRITE ERGEBNIS-SATZ
+               INVALID KEY
+                 CONTINUE
+             END-WRITE
+           END-PERFORM
+           IF NOT ERG-DATEI-OK
+             DISPLAY 'Fehler beim Schreiben des Ergebnis-Satzes'
+               ' (Schluessel belegt).'
+           END-IF
            EXIT.
-      
+
+      *-----------------------------------------------------------------
+      * Schreibt das Endergebnis als druckfertigen Satz fuer den
+      * Berichtsdrucker
+       SCHREIBE-DRUCK-SATZ SECTION.
+           ACCEPT DRUCK-DATUM FROM DATE YYYYMMDD
+           ACCEPT DRUCK-UHRZEIT FROM TIME
+           IF STATUS-SIEG
+             MOVE AKTIVER-SPIELER TO DRUCK-GEWINNER
+           ELSE
+             MOVE '-' TO DRUCK-GEWINNER
+           END-IF
+           MOVE GESPIELTE-ZUEGE TO DRUCK-ZUEGE
+           MOVE SPIELFELD TO DRUCK-SPIELFELD
+           WRITE DRUCK-SATZ
+           IF NOT DRUCK-DATEI-OK
+             DISPLAY 'Fehler beim Schreiben des Druck-Satzes'
+               ' (Status ' DRUCK-DATEI-STATUS ').'
+           END-IF
+           EXIT.
+
       *-----------------------------------------------------------------
       * Prüft den Spielstatus nach dem letzten Zug
       * (gewonnen, unentschieden, laufend)
        PRUEFE-SPIELSTATUS SECTION.
-      
-      * 1. Prüfung waagerecht
-      * 2. Prüfung senkrecht
-      * 3. Pürfung diagonal
-      * 4. Spielerwechsel
-      * INFO Der COBOL-UNIT-TEST verträgt keine Kommentare im Evaluate.
-      *      Führt zu Punkten im Sourc-Code
+           COMPUTE GESPIELTE-ZUEGE = ZUG - 1
+           CALL 'TTTSTAT' USING BRETTGROESSE SPIELFELD AKTIVER-SPIELER
+               EINGABE-X EINGABE-Y GESPIELTE-ZUEGE MAX-ZUEGE
+               SPIELSTATUS-ERGEBNIS
+           END-CALL
+
            EVALUATE TRUE
-           WHEN Y-SPALTE(EINGABE-Y)  = ('OOO' OR 'XXX')
-           WHEN FELD(1,EINGABE-X) = FELD(2,EINGABE-X) AND
-                FELD(2,EINGABE-X) = FELD(3,EINGABE-X) AND
-                FELD(3,EINGABE-X) = AKTIVER-SPIELER
-           WHEN FELD(2,2) = AKTIVER-SPIELER AND
-                 ( (FELD(1,1) = FELD(3,3) AND
-                    FELD(1,1) = FELD(2,2) ) 
-                OR
-                 (FELD(1,3) = FELD(3,1) AND
-                  FELD(1,3) = FELD(2,2) ) )
-             SET STATUS-SIEG TO TRUE  
-             DISPLAY AKTIVER-SPIELER 'hat gewonnen.'
-           WHEN ZUG = 9
-             SET STATUS-UNENTSCHIEDEN TO TRUE 
-           WHEN OTHER
-             IF AKTIVER-SPIELER-O 
-             THEN 
-               SET AKTIVER-SPIELER-X TO TRUE
-             ELSE
-               SET AKTIVER-SPIELER-O TO TRUE
-             END-IF
-           END-EVALUATE 
+             WHEN SPS-SIEG
+               SET STATUS-SIEG TO TRUE
+               DISPLAY AKTIVER-SPIELER 'hat gewonnen.'
+               PERFORM SCHREIBE-ERGEBNIS-SATZ
+               PERFORM SCHREIBE-DRUCK-SATZ
+             WHEN SPS-UNENTSCHIEDEN
+               SET STATUS-UNENTSCHIEDEN TO TRUE
+               DISPLAY 'Unentschieden.'
+               PERFORM SCHREIBE-ERGEBNIS-SATZ
+               PERFORM SCHREIBE-DRUCK-SATZ
+             WHEN OTHER
+               IF AKTIVER-SPIELER-O
+               THEN
+                 SET AKTIVER-SPIELER-X TO TRUE
+               ELSE
+                 SET AKTIVER-SPIELER-O TO TRUE
+               END-IF
+           END-EVALUATE
 
+           PERFORM SICHERE-SPIELSTAND
            EXIT.
 
-           
+      *-----------------------------------------------------------------
+      * Schliesst alle geoeffneten Dateien vor Programmende
+       BEENDE-PROGRAMM SECTION.
+           CLOSE ERGEBNIS-DATEI
+           CLOSE PROTOKOLL-DATEI
+           CLOSE SPIELSTAND-DATEI
+           CLOSE DRUCK-DATEI
+           IF EINGABE-AUS-DATEI
+             CLOSE ZUEGE-DATEI
+           END-IF
+           EXIT.
