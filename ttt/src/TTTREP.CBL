@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  TTTREP.
+      *****************************************************************
+      * Tagesabschluss-Bericht: liest die Ergebnis-Historie aus TTTM
+      * und druckt eine nach Siegen sortierte Turniertabelle je
+      * Spieler (Spiele, Siege, Unentschieden, Niederlagen).
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERGEBNIS-DATEI ASSIGN TO 'ERGEBNIS'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS ERG-SCHLUESSEL
+             FILE STATUS IS ERG-DATEI-STATUS.
+      * Druckfassung der Turniertabelle fuer den Berichtsdrucker,
+      * damit die Standings nicht nur am Bildschirm erscheinen.
+           SELECT STANDDRUCK-DATEI ASSIGN TO 'STANDDRUCK'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS BER-DATEI-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERGEBNIS-DATEI.
+           COPY TTTERGW.
+       FD  STANDDRUCK-DATEI.
+           COPY TTTBERD.
+       WORKING-STORAGE SECTION.
+       01 ERG-DATEI-STATUS PIC XX.
+         88 ERG-DATEI-OK VALUE '00'.
+         88 ERG-DATEI-ENDE VALUE '10'.
+       01 BER-DATEI-STATUS PIC XX.
+         88 BER-DATEI-OK VALUE '00'.
+      * Tabelle der beiden moeglichen Spielerkennzeichen X und O
+       01 STANDTABELLE.
+         02 STAND-EINTRAG OCCURS 2 TIMES INDEXED BY TAB-IX.
+           03 TAB-SPIELER PIC X.
+           03 TAB-SPIELE PIC 9(05).
+           03 TAB-SIEGE PIC 9(05).
+           03 TAB-UNENTSCHIEDEN PIC 9(05).
+           03 TAB-NIEDERLAGEN PIC 9(05).
+       01 GEGNER-KZ PIC X.
+       PROCEDURE DIVISION.
+           PERFORM INIT-STANDTABELLE
+           PERFORM OEFFNE-ERGEBNIS-DATEI
+           PERFORM OEFFNE-STANDDRUCK-DATEI
+
+           PERFORM WITH TEST AFTER UNTIL ERG-DATEI-ENDE
+             READ ERGEBNIS-DATEI NEXT RECORD
+               AT END
+                 SET ERG-DATEI-ENDE TO TRUE
+               NOT AT END
+                 PERFORM VERARBEITE-ERGEBNIS-SATZ
+             END-READ
+           END-PERFORM
+
+           CLOSE ERGEBNIS-DATEI
+           PERFORM DRUCKE-STANDTABELLE
+           CLOSE STANDDRUCK-DATEI
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * Legt die Tabellenzeilen fuer die Spieler X und O an
+       INIT-STANDTABELLE SECTION.
+           MOVE 'X' TO TAB-SPIELER(1)
+           MOVE 'O' TO TAB-SPIELER(2)
+           MOVE 0 TO TAB-SPIELE(1) TAB-SIEGE(1)
+             TAB-UNENTSCHIEDEN(1) TAB-NIEDERLAGEN(1)
+           MOVE 0 TO TAB-SPIELE(2) TAB-SIEGE(2)
+             TAB-UNENTSCHIEDEN(2) TAB-NIEDERLAGEN(2)
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Oeffnet die Ergebnis-Historie; ist sie noch nicht vorhanden,
+      * gibt es schlicht keine Saetze zu berichten.
+       OEFFNE-ERGEBNIS-DATEI SECTION.
+           OPEN INPUT ERGEBNIS-DATEI
+           IF NOT ERG-DATEI-OK
+             SET ERG-DATEI-ENDE TO TRUE
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Oeffnet die Druckausgabe der Turniertabelle; wird bei jedem
+      * Lauf neu angelegt, wie bei einem Tagesabschluss-Bericht ueblich.
+       OEFFNE-STANDDRUCK-DATEI SECTION.
+           OPEN OUTPUT STANDDRUCK-DATEI
+           IF NOT BER-DATEI-OK
+             DISPLAY 'Druckausgabe der Turniertabelle konnte nicht'
+               ' angelegt werden (Status ' BER-DATEI-STATUS ').'
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Verbucht einen Ergebnis-Satz auf beiden Spielerzeilen: der in
+      * ERG-SPIELER genannte Spieler und sein einziger Gegner nehmen
+      * je ein Spiel wahr; bei Sieg kommt die Niederlage des Gegners
+      * hinzu, bei Unentschieden ein Unentschieden fuer beide.
+       VERARBEITE-ERGEBNIS-SATZ SECTION.
+           PERFORM FINDE-SPIELER-ZEILE
+           ADD 1 TO TAB-SPIELE(TAB-IX)
+           IF ERG-IST-SIEG
+             ADD 1 TO TAB-SIEGE(TAB-IX)
+           ELSE
+             ADD 1 TO TAB-UNENTSCHIEDEN(TAB-IX)
+           END-IF
+
+           PERFORM ERMITTLE-GEGNER
+           PERFORM FINDE-SPIELER-ZEILE-FUER-GEGNER
+           ADD 1 TO TAB-SPIELE(TAB-IX)
+           IF ERG-IST-SIEG
+             ADD 1 TO TAB-NIEDERLAGEN(TAB-IX)
+           ELSE
+             ADD 1 TO TAB-UNENTSCHIEDEN(TAB-IX)
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Der einzige Gegner von X ist O und umgekehrt
+       ERMITTLE-GEGNER SECTION.
+           IF ERG-SPIELER = 'X'
+             MOVE 'O' TO GEGNER-KZ
+           ELSE
+             MOVE 'X' TO GEGNER-KZ
+           END-IF
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Setzt TAB-IX auf die Zeile des Spielers aus ERG-SPIELER
+       FINDE-SPIELER-ZEILE SECTION.
+           SET TAB-IX TO 1
+           SEARCH STAND-EINTRAG
+             WHEN TAB-SPIELER(TAB-IX) = ERG-SPIELER
+               CONTINUE
+           END-SEARCH
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Setzt TAB-IX auf die Zeile des Gegners aus GEGNER-KZ
+       FINDE-SPIELER-ZEILE-FUER-GEGNER SECTION.
+           SET TAB-IX TO 1
+           SEARCH STAND-EINTRAG
+             WHEN TAB-SPIELER(TAB-IX) = GEGNER-KZ
+               CONTINUE
+           END-SEARCH
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Gibt die Turniertabelle aus, Spieler mit den meisten Siegen
+      * zuerst.
+       DRUCKE-STANDTABELLE SECTION.
+           DISPLAY SPACE
+           DISPLAY 'TURNIERTABELLE'
+           DISPLAY 'SPIELER SPIELE SIEGE UNENTSCHIEDEN NIEDERLAGEN'
+           MOVE 'TURNIERTABELLE' TO BERICHT-SATZ
+           PERFORM SCHREIBE-BERICHTZEILE
+           MOVE 'SPIELER SPIELE SIEGE UNENTSCHIEDEN NIEDERLAGEN'
+             TO BERICHT-SATZ
+           PERFORM SCHREIBE-BERICHTZEILE
+           IF TAB-SIEGE(1) >= TAB-SIEGE(2)
+             PERFORM DRUCKE-ZEILE-1
+             PERFORM DRUCKE-ZEILE-2
+           ELSE
+             PERFORM DRUCKE-ZEILE-2
+             PERFORM DRUCKE-ZEILE-1
+           END-IF
+           EXIT.
+
+       DRUCKE-ZEILE-1 SECTION.
+           DISPLAY TAB-SPIELER(1) ' ' TAB-SPIELE(1) ' ' TAB-SIEGE(1)
+             ' ' TAB-UNENTSCHIEDEN(1) ' ' TAB-NIEDERLAGEN(1)
+           STRING TAB-SPIELER(1) ' ' TAB-SPIELE(1) ' ' TAB-SIEGE(1)
+               ' ' TAB-UNENTSCHIEDEN(1) ' ' TAB-NIEDERLAGEN(1)
+               DELIMITED BY SIZE INTO BERICHT-SATZ
+           PERFORM SCHREIBE-BERICHTZEILE
+           EXIT.
+
+       DRUCKE-ZEILE-2 SECTION.
+           DISPLAY TAB-SPIELER(2) ' ' TAB-SPIELE(2) ' ' TAB-SIEGE(2)
+             ' ' TAB-UNENTSCHIEDEN(2) ' ' TAB-NIEDERLAGEN(2)
+           STRING TAB-SPIELER(2) ' ' TAB-SPIELE(2) ' ' TAB-SIEGE(2)
+               ' ' TAB-UNENTSCHIEDEN(2) ' ' TAB-NIEDERLAGEN(2)
+               DELIMITED BY SIZE INTO BERICHT-SATZ
+           PERFORM SCHREIBE-BERICHTZEILE
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * Schreibt die in BERICHT-SATZ vorbereitete Zeile auf die
+      * Druckausgabe der Turniertabelle.
+       SCHREIBE-BERICHTZEILE SECTION.
+           WRITE BERICHT-SATZ
+           IF NOT BER-DATEI-OK
+             DISPLAY 'Fehler beim Schreiben der Berichtzeile'
+               ' (Status ' BER-DATEI-STATUS ').'
+           END-IF
+           EXIT.
