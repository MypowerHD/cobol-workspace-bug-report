@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Satzbeschreibung der Zuege-Datei (ZUEGE-DATEI).
+      * Fuer den Batchbetrieb vorbereitete Zuege, gleiches Layout wie
+      * die interaktive EINGABE in TTTM.
+      *****************************************************************
+       01 ZUEGE-SATZ.
+         02 ZUG-EINGABE-X PIC 9.
+         02 FILLER PIC X.
+         02 ZUG-EINGABE-Y PIC 9.
