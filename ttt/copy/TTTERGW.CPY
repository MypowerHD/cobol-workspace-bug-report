@@ -0,0 +1,17 @@
+      *****************************************************************
+      * Satzbeschreibung der Ergebnis-Historie (ERGEBNIS-DATEI).
+      * Ein Satz pro abgeschlossenem Spiel (Sieg oder Unentschieden).
+      * ERG-ZUG/ERG-SEQ ergaenzen DATUM+UHRZEIT im Schluessel, damit
+      * zwei Spiele, die in derselben Sekunde enden (Computergegner,
+      * Batchbetrieb), sich nicht denselben Schluessel teilen.
+      *****************************************************************
+       01 ERGEBNIS-SATZ.
+         02 ERG-SCHLUESSEL.
+           03 ERG-DATUM PIC 9(08).
+           03 ERG-UHRZEIT PIC 9(08).
+           03 ERG-ZUG PIC 9(02).
+           03 ERG-SEQ PIC 9(02).
+         02 ERG-SPIELER PIC X(01).
+         02 ERG-ERGEBNIS PIC X(01).
+           88 ERG-IST-SIEG VALUE 'S'.
+           88 ERG-IST-UNENTSCHIEDEN VALUE 'U'.
