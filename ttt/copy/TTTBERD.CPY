@@ -0,0 +1,6 @@
+      *****************************************************************
+      * Satzbeschreibung der Turniertabellen-Druckausgabe
+      * (STANDDRUCK-DATEI). Eine Druckzeile pro Satz, wie beim
+      * Berichtsdrucker der DRUCK-DATEI in TTTM ueblich.
+      *****************************************************************
+       01 BERICHT-SATZ PIC X(80).
