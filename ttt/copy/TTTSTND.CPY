@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Satzbeschreibung des Spielstands (SPIELSTAND-DATEI).
+      * Ein Satz pro laufendem oder unterbrochenem Spiel, adressiert
+      * ueber die vom Bediener vergebene Spiel-Kennung.
+      *****************************************************************
+       01 SPIELSTAND-SATZ.
+         02 STAND-SPIEL-ID PIC X(10).
+         02 STAND-BRETTGROESSE PIC 9(01).
+         02 STAND-AKTIVER-SPIELER PIC X(01).
+         02 STAND-ZUG PIC 9(02).
+         02 STAND-SPIEL-STATUS PIC X(20).
+         02 STAND-SPIELFELD PIC X(25).
