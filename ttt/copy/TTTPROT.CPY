@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Satzbeschreibung des Zug-Protokolls (PROTOKOLL-DATEI).
+      * Ein Satz pro angenommenem Zug, fortlaufend nach ZUG.
+      *****************************************************************
+       01 PROTOKOLL-SATZ.
+         02 PROT-ZUG PIC 9(02).
+         02 FILLER PIC X(01) VALUE SPACE.
+         02 PROT-SPIELER PIC X(01).
+         02 FILLER PIC X(01) VALUE SPACE.
+         02 PROT-EINGABE-X PIC 9(01).
+         02 FILLER PIC X(01) VALUE SPACE.
+         02 PROT-EINGABE-Y PIC 9(01).
