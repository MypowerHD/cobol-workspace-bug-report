@@ -0,0 +1,16 @@
+      *****************************************************************
+      * Satzbeschreibung des Druck-Satzes (DRUCK-DATEI).
+      * Formatierte Spielstand-Meldung fuer den Ausdruck beim
+      * Spielende, zum Aushaendigen an den Vorgesetzten.
+      *****************************************************************
+       01 DRUCK-SATZ.
+         02 FILLER PIC X(10) VALUE 'ERGEBNIS: '.
+         02 DRUCK-DATUM PIC 9(08).
+         02 FILLER PIC X(01) VALUE SPACE.
+         02 DRUCK-UHRZEIT PIC 9(08).
+         02 FILLER PIC X(12) VALUE ' GEWINNER: '.
+         02 DRUCK-GEWINNER PIC X(01).
+         02 FILLER PIC X(08) VALUE ' ZUEGE: '.
+         02 DRUCK-ZUEGE PIC Z9.
+         02 FILLER PIC X(11) VALUE ' FELD: '.
+         02 DRUCK-SPIELFELD PIC X(25).
