@@ -0,0 +1,15 @@
+      *****************************************************************
+      * Arbeitsbereich des COBOL-Unit-Test-Rahmens.
+      * Wird von Testsuiten wie BASEM per COPY eingebunden.
+      *****************************************************************
+      * Name des aktuell laufenden Testfalls, fuer die Meldungen
+       01 UT-TEST-CASE-NAME PIC X(40).
+      * Frei verwendbares Feld der Testsuite (Dateiname, Kontext, ...)
+       01 UT-FILE-INFORMATION PIC X(80).
+      * Zaehler ueber alle Testfaelle der Suite
+       01 UT-TEST-COUNT PIC 9(05) VALUE ZERO.
+       01 UT-PASS-COUNT PIC 9(05) VALUE ZERO.
+       01 UT-FAIL-COUNT PIC 9(05) VALUE ZERO.
+      * Arbeitsfelder fuer UT-ASSERT-EQUAL
+       01 UT-ASSERT-ERWARTET PIC X(80).
+       01 UT-ASSERT-ERHALTEN PIC X(80).
