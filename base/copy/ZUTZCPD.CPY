@@ -0,0 +1,24 @@
+      *****************************************************************
+      * Prozedurteil des COBOL-Unit-Test-Rahmens.
+      * Ueberspringt die (vom Aufrufer bereits abgearbeiteten)
+      * Stub-Absaetze und gibt ueber UT-END die Zusammenfassung aus.
+      * Stellt ausserdem die gemeinsame Vergleichs-Routine
+      * UT-ASSERT-EQUAL fuer die Testfaelle der Suite bereit.
+      *****************************************************************
+           GO TO UT-END.
+
+      *-----------------------------------------------------------------
+      * Vergleicht UT-ASSERT-ERWARTET mit UT-ASSERT-ERHALTEN und
+      * protokolliert das Ergebnis unter dem Namen UT-TEST-CASE-NAME.
+       UT-ASSERT-EQUAL.
+           ADD 1 TO UT-TEST-COUNT
+           IF UT-ASSERT-ERWARTET = UT-ASSERT-ERHALTEN
+             ADD 1 TO UT-PASS-COUNT
+             DISPLAY 'OK     - ' UT-TEST-CASE-NAME
+           ELSE
+             ADD 1 TO UT-FAIL-COUNT
+             DISPLAY 'FEHLER - ' UT-TEST-CASE-NAME
+             DISPLAY '         erwartet: ' UT-ASSERT-ERWARTET
+             DISPLAY '         erhalten: ' UT-ASSERT-ERHALTEN
+           END-IF
+           .
