@@ -9,19 +9,123 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
             COPY ZUTZCWS     .
+      * Parameter und Ergebnis fuer die Aufrufe der Gewinnpruefung
+      * TTTSTAT, wie sie auch TTTM selbst verwendet (siehe TTTM.CBL)
+       01 TEST-BRETTGROESSE PIC 9.
+       01 TEST-SPIELFELD PIC X(25).
+       01 TEST-AKTIVER-SPIELER PIC X.
+       01 TEST-EINGABE-X PIC 9.
+       01 TEST-EINGABE-Y PIC 9.
+       01 TEST-ZUG PIC 9(02).
+       01 TEST-MAX-ZUEGE PIC 9(02).
+       01 TEST-ERGEBNIS PIC X(01).
        PROCEDURE DIVISION.
            PERFORM UT-INITIALIZE
 
            DISPLAY SPACE
            DISPLAY "TEST SUITE:"
            DISPLAY
-           'Beispiel Testsuite'
+           'TTTM Gewinnpruefung (TTTSTAT)'
            DISPLAY SPACE
 
-           MOVE 'Beispiel Testcase'
+      * Waagerechte Gewinnlinie, 3x3, X gewinnt in Zeile 1
+           MOVE 'Zeile gewinnt (3x3, X)'
                TO UT-TEST-CASE-NAME
            PERFORM UT-BEFORE
-           Display 'Das ist ein Testcase'
+           MOVE 3 TO TEST-BRETTGROESSE
+           MOVE 9 TO TEST-MAX-ZUEGE
+           MOVE 'XXX                      ' TO TEST-SPIELFELD
+           MOVE 'X' TO TEST-AKTIVER-SPIELER
+           MOVE 3 TO TEST-EINGABE-X
+           MOVE 1 TO TEST-EINGABE-Y
+           MOVE 5 TO TEST-ZUG
+           CALL 'TTTSTAT' USING TEST-BRETTGROESSE TEST-SPIELFELD
+               TEST-AKTIVER-SPIELER TEST-EINGABE-X TEST-EINGABE-Y
+               TEST-ZUG TEST-MAX-ZUEGE TEST-ERGEBNIS
+           END-CALL
+           MOVE 'S' TO UT-ASSERT-ERWARTET
+           MOVE TEST-ERGEBNIS TO UT-ASSERT-ERHALTEN
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+      * Senkrechte Gewinnlinie, 3x3, O gewinnt in Spalte 2
+           MOVE 'Spalte gewinnt (3x3, O)'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 3 TO TEST-BRETTGROESSE
+           MOVE 9 TO TEST-MAX-ZUEGE
+           MOVE ' O  O  O                 ' TO TEST-SPIELFELD
+           MOVE 'O' TO TEST-AKTIVER-SPIELER
+           MOVE 2 TO TEST-EINGABE-X
+           MOVE 3 TO TEST-EINGABE-Y
+           MOVE 6 TO TEST-ZUG
+           CALL 'TTTSTAT' USING TEST-BRETTGROESSE TEST-SPIELFELD
+               TEST-AKTIVER-SPIELER TEST-EINGABE-X TEST-EINGABE-Y
+               TEST-ZUG TEST-MAX-ZUEGE TEST-ERGEBNIS
+           END-CALL
+           MOVE 'S' TO UT-ASSERT-ERWARTET
+           MOVE TEST-ERGEBNIS TO UT-ASSERT-ERHALTEN
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+      * Hauptdiagonale, 3x3, X gewinnt
+           MOVE 'Diagonale gewinnt (3x3, X)'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 3 TO TEST-BRETTGROESSE
+           MOVE 9 TO TEST-MAX-ZUEGE
+           MOVE 'X   X   X                ' TO TEST-SPIELFELD
+           MOVE 'X' TO TEST-AKTIVER-SPIELER
+           MOVE 3 TO TEST-EINGABE-X
+           MOVE 3 TO TEST-EINGABE-Y
+           MOVE 5 TO TEST-ZUG
+           CALL 'TTTSTAT' USING TEST-BRETTGROESSE TEST-SPIELFELD
+               TEST-AKTIVER-SPIELER TEST-EINGABE-X TEST-EINGABE-Y
+               TEST-ZUG TEST-MAX-ZUEGE TEST-ERGEBNIS
+           END-CALL
+           MOVE 'S' TO UT-ASSERT-ERWARTET
+           MOVE TEST-ERGEBNIS TO UT-ASSERT-ERHALTEN
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+      * Volles Feld ohne Gewinnlinie, 3x3: Unentschieden
+           MOVE 'Volles Feld ohne Gewinnlinie (3x3)'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 3 TO TEST-BRETTGROESSE
+           MOVE 9 TO TEST-MAX-ZUEGE
+           MOVE 'XOXXOOOXX                ' TO TEST-SPIELFELD
+           MOVE 'X' TO TEST-AKTIVER-SPIELER
+           MOVE 3 TO TEST-EINGABE-X
+           MOVE 3 TO TEST-EINGABE-Y
+           MOVE 9 TO TEST-ZUG
+           CALL 'TTTSTAT' USING TEST-BRETTGROESSE TEST-SPIELFELD
+               TEST-AKTIVER-SPIELER TEST-EINGABE-X TEST-EINGABE-Y
+               TEST-ZUG TEST-MAX-ZUEGE TEST-ERGEBNIS
+           END-CALL
+           MOVE 'U' TO UT-ASSERT-ERWARTET
+           MOVE TEST-ERGEBNIS TO UT-ASSERT-ERHALTEN
+           PERFORM UT-ASSERT-EQUAL
+           PERFORM UT-AFTER
+
+      * Waagerechte Gewinnlinie auf einem 4x4-Feld, O gewinnt
+           MOVE 'Zeile gewinnt (4x4, O)'
+               TO UT-TEST-CASE-NAME
+           PERFORM UT-BEFORE
+           MOVE 4 TO TEST-BRETTGROESSE
+           MOVE 16 TO TEST-MAX-ZUEGE
+           MOVE 'OOOO                     ' TO TEST-SPIELFELD
+           MOVE 'O' TO TEST-AKTIVER-SPIELER
+           MOVE 4 TO TEST-EINGABE-X
+           MOVE 1 TO TEST-EINGABE-Y
+           MOVE 7 TO TEST-ZUG
+           CALL 'TTTSTAT' USING TEST-BRETTGROESSE TEST-SPIELFELD
+               TEST-AKTIVER-SPIELER TEST-EINGABE-X TEST-EINGABE-Y
+               TEST-ZUG TEST-MAX-ZUEGE TEST-ERGEBNIS
+           END-CALL
+           MOVE 'S' TO UT-ASSERT-ERWARTET
+           MOVE TEST-ERGEBNIS TO UT-ASSERT-ERHALTEN
+           PERFORM UT-ASSERT-EQUAL
            PERFORM UT-AFTER
             COPY ZUTZCPD     .
            .
@@ -37,6 +141,8 @@
            .
        UT-END.
 
-           DISPLAY 'HELLO WORLD'
+           DISPLAY SPACE
+           DISPLAY 'TESTS: ' UT-TEST-COUNT
+             ' OK: ' UT-PASS-COUNT ' FEHLER: ' UT-FAIL-COUNT
            STOP RUN
            .
